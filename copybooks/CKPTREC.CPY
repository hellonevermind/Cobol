@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*    COPYBOOK    : CKPTREC.CPY
+000030*    AUTHOR      : D.MATHESON
+000040*    DATE-WRITTEN: 2024-07-19
+000050*    PURPOSE     : RECORD LAYOUT FOR THE GENDER1 BATCH CHECKPOINT
+000060*                  FILE.  HOLDS THE TRANSACTION-FILE RECORD
+000070*                  NUMBER LAST SUCCESSFULLY POSTED TO
+000080*                  PERSON-MASTER, SO A RESTARTED OVERNIGHT LOAD
+000090*                  CAN SKIP PAST WORK ALREADY DONE.
+000100*----------------------------------------------------------------
+000110*    MODIFICATION HISTORY
+000120*    DATE       INIT DESCRIPTION
+000130*    2024-07-19  DM  ORIGINAL RECORD.
+000140******************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CKPT-LAST-RECORD-NUM    PIC 9(08) COMP.

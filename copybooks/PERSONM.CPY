@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*    COPYBOOK    : PERSONM.CPY
+000030*    AUTHOR      : D.MATHESON
+000040*    DATE-WRITTEN: 2024-02-11
+000050*    PURPOSE     : RECORD LAYOUT FOR THE PERSON-MASTER INDEXED
+000060*                  FILE.  KEYED ON PM-NAME1.  SHARED BY GENDER1,
+000070*                  GENRPT01 AND GENMAINT.
+000080*----------------------------------------------------------------
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    2024-02-11  DM  ORIGINAL RECORD - NAME1/GENDER/DATE-ENTERED.
+000120******************************************************************
+000130 01  PERSON-MASTER-RECORD.
+000140     05  PM-NAME1                PIC A(15).
+000150     05  PM-GENDER               PIC X(01).
+000160     05  PM-DATE-ENTERED         PIC 9(08).
+000170     05  FILLER                  PIC X(20).

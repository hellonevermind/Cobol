@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPYBOOK    : AUDITREC.CPY
+000030*    AUTHOR      : D.MATHESON
+000040*    DATE-WRITTEN: 2024-08-02
+000050*    PURPOSE     : RECORD LAYOUT FOR THE GENDER-AUDIT-LOG FILE.
+000060*                  ONE RECORD PER NAME1/GENDER ENTRY ACCEPTED BY
+000070*                  GENDER1, CAPTURING WHO RAN THE PROGRAM AND
+000080*                  WHEN, FOR COMPLIANCE REVIEW.
+000090*----------------------------------------------------------------
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    2024-08-02  DM  ORIGINAL RECORD.
+000130******************************************************************
+000140 01  AUDIT-LOG-RECORD.
+000150     05  AL-NAME1                PIC A(15).
+000160     05  AL-GENDER               PIC X(01).
+000170     05  AL-LOG-DATE             PIC 9(08).
+000180     05  AL-LOG-TIME             PIC 9(08).
+000190     05  AL-USER-ID              PIC X(08).

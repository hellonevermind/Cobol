@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*    COPYBOOK    : GENDCODE.CPY
+000030*    AUTHOR      : D.MATHESON
+000040*    DATE-WRITTEN: 2024-05-30
+000050*    PURPOSE     : TABLE OF VALID GENDER CODES AND THE GREETING
+000060*                  TITLE EACH ONE MAPS TO.  REPLACES THE OLD
+000070*                  ONE-OFF "IF GENDER = 'M'" LOGIC SO A NEW CODE
+000080*                  IS ADDED IN ONE PLACE INSTEAD OF IN EVERY
+000090*                  PROGRAM THAT PRINTS A GREETING.
+000100*----------------------------------------------------------------
+000110*    MODIFICATION HISTORY
+000120*    DATE       INIT DESCRIPTION
+000130*    2024-05-30  DM  ORIGINAL - M/F/X/U CODES.
+000140******************************************************************
+000150 01  GC-TABLE-VALUES.
+000160     05  FILLER              PIC X(11) VALUE 'MMR.       '.
+000170     05  FILLER              PIC X(11) VALUE 'FMISS.     '.
+000180     05  FILLER              PIC X(11) VALUE 'XMX.       '.
+000190     05  FILLER              PIC X(11) VALUE 'UUNKNOWN   '.
+000200 01  GC-TABLE REDEFINES GC-TABLE-VALUES.
+000210     05  GC-ENTRY OCCURS 4 TIMES INDEXED BY GC-IDX.
+000220         10  GC-CODE         PIC X(01).
+000230         10  GC-TITLE        PIC X(10).
+000240 77  GC-TABLE-MAX            PIC 9(02) COMP VALUE 4.

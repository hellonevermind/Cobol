@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    COPYBOOK    : TRANREC.CPY
+000030*    AUTHOR      : D.MATHESON
+000040*    DATE-WRITTEN: 2024-06-12
+000050*    PURPOSE     : RECORD LAYOUT FOR THE NIGHTLY NEW-HIRE
+000060*                  TRANSACTION FILE READ BY GENDER1 IN BATCH
+000070*                  MODE.  ONE NAME/GENDER PAIR PER RECORD.
+000080*----------------------------------------------------------------
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    2024-06-12  DM  ORIGINAL RECORD.
+000120******************************************************************
+000130 01  GENDER-TRANSACTION-RECORD.
+000140     05  GT-NAME1                PIC A(15).
+000150     05  GT-GENDER               PIC X(01).

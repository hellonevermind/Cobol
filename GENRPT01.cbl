@@ -0,0 +1,262 @@
+000010******************************************************************
+000020*    PROGRAM-ID : GENRPT01
+000030*    AUTHOR      : D.MATHESON
+000040*    INSTALLATION: FRONT OFFICE SYSTEMS
+000050*    DATE-WRITTEN: 2024-03-04
+000060*    DATE-COMPILED:
+000070*    PURPOSE     : DAILY CONTROL REPORT OVER PERSON-MASTER.
+000080*                  LISTS EACH NAME1 WITH ITS GREETING, PAGES THE
+000090*                  REPORT WITH HEADERS/FOOTERS, KEEPS A RUNNING
+000100*                  COUNT OF MR. VS. MISS. ENTRIES, AND PRINTS A
+000110*                  GRAND TOTAL LINE FOR THE SHIFT LEAD TO SIGN
+000120*                  OFF ON.
+000130*    TECTONICS   : COBOL
+000140*----------------------------------------------------------------
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT DESCRIPTION
+000170*    2024-03-04  DM  ORIGINAL PROGRAM.
+000180*    2024-05-30  DM  REPLACED HARDCODED MR./MISS. LOGIC WITH THE
+000190*                    GENDCODE COPYBOOK TABLE, TOTALS NOW PRINT
+000200*                    ONE LINE PER TITLE ON THE TABLE.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000240 PROGRAM-ID. GENRPT01.
+000250 AUTHOR. D. MATHESON.
+000260 INSTALLATION. FRONT OFFICE SYSTEMS.
+000270 DATE-WRITTEN. 2024-03-04.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT DIVISION.
+000300*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000310 CONFIGURATION SECTION.
+000320*-----------------------
+000330 SOURCE-COMPUTER. GENERIC.
+000340 OBJECT-COMPUTER. GENERIC.
+000350 INPUT-OUTPUT SECTION.
+000360*-----------------------
+000370 FILE-CONTROL.
+000380     SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONM"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS PM-NAME1
+000420         FILE STATUS IS WS-PM-STATUS.
+000430
+000440     SELECT REPORT-FILE ASSIGN TO "GENRPT01"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-RPT-STATUS.
+000470
+000480 DATA DIVISION.
+000490*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000500 FILE SECTION.
+000510*-----------------------
+000520 FD  PERSON-MASTER-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY PERSONM IN "copybooks".
+000550
+000560 FD  REPORT-FILE
+000570     LABEL RECORDS ARE OMITTED.
+000580 01  REPORT-RECORD                  PIC X(80).
+000590
+000600*-----------------------
+000610 WORKING-STORAGE SECTION.
+000620*-----------------------
+000630 COPY GENDCODE IN "copybooks".
+000640 77  WS-PM-STATUS                PIC X(02)  VALUE SPACES.
+000650 77  WS-RPT-STATUS               PIC X(02)  VALUE SPACES.
+000660
+000670 77  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+000680     88  END-OF-MASTER                      VALUE 'Y'.
+000690
+000700 77  WS-CURRENT-DATE             PIC 9(08)  VALUE ZERO.
+000710 77  WS-LINE-COUNT                PIC 9(03) COMP VALUE ZERO.
+000720 77  WS-LINES-PER-PAGE            PIC 9(03) COMP VALUE 50.
+000730 77  WS-PAGE-COUNT                PIC 9(03) COMP VALUE ZERO.
+000740
+000750 01  WS-TITLE-COUNTS.
+000760     05  WS-TITLE-COUNT  OCCURS 4 TIMES PIC 9(06) COMP VALUE ZERO.
+000770 77  WS-GRAND-TOTAL               PIC 9(06) COMP VALUE ZERO.
+000780
+000790 01  RPT-HEADING-1.
+000800     05  FILLER                  PIC X(25)  VALUE SPACES.
+000810     05  FILLER                  PIC X(35)
+000820         VALUE 'PERSON-MASTER DAILY CONTROL REPORT'.
+000830     05  FILLER                  PIC X(20)  VALUE SPACES.
+000840
+000850 01  RPT-HEADING-2.
+000860     05  FILLER                  PIC X(06)  VALUE 'DATE: '.
+000870     05  RH2-DATE                PIC 9(08).
+000880     05  FILLER                  PIC X(46)  VALUE SPACES.
+000890     05  FILLER                  PIC X(06)  VALUE 'PAGE: '.
+000900     05  RH2-PAGE                PIC ZZ9.
+000910
+000920 01  RPT-HEADING-3.
+000930     05  FILLER                  PIC X(17)  VALUE 'NAME'.
+000940     05  FILLER                  PIC X(10)  VALUE 'GREETING'.
+000950
+000960 01  RPT-DETAIL-LINE.
+000970     05  RD-NAME1                PIC A(15).
+000980     05  FILLER                  PIC X(02)  VALUE SPACES.
+000990     05  RD-GREETING             PIC X(15).
+001000
+001010 01  RPT-FOOTER-LINE.
+001020     05  FILLER          PIC X(17) VALUE 'COUNT SO FAR - '.
+001030     05  RF-TITLE        PIC X(10).
+001040     05  FILLER          PIC X(03) VALUE ': '.
+001050     05  RF-COUNT        PIC ZZZ,ZZ9.
+001060
+001070 01  RPT-TOTAL-LINE.
+001080     05  FILLER          PIC X(06) VALUE 'TOTAL '.
+001090     05  RT-TITLE        PIC X(10).
+001100     05  FILLER          PIC X(10) VALUE ' ENTRIES: '.
+001110     05  RT-COUNT        PIC ZZZ,ZZ9.
+001120
+001130 01  RPT-GRAND-TOTAL-LINE.
+001140     05  FILLER          PIC X(21) VALUE 'GRAND TOTAL ENTRIES:'.
+001150     05  RGT-GRAND-TOTAL PIC ZZZ,ZZ9.
+001160
+001170 PROCEDURE DIVISION.
+001180*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001190******************************************************************
+001200*    0000-MAINLINE
+001210******************************************************************
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+001250         UNTIL END-OF-MASTER.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     STOP RUN.
+001280
+001290******************************************************************
+001300*    1000-INITIALIZE
+001310*    OPENS THE FILES AND READS THE FIRST PERSON-MASTER RECORD.
+001320******************************************************************
+001330 1000-INITIALIZE.
+001340     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001350     OPEN INPUT PERSON-MASTER-FILE.
+001360     OPEN OUTPUT REPORT-FILE.
+001370     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+001380     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410
+001420******************************************************************
+001430*    2000-PROCESS-MASTER
+001440*    FOR EACH PERSON-MASTER RECORD: START A NEW PAGE IF THE
+001450*    CURRENT PAGE IS FULL, WRITE THE DETAIL LINE, UPDATE THE
+001460*    M/F COUNTS, AND READ THE NEXT RECORD.
+001470******************************************************************
+001480 2000-PROCESS-MASTER.
+001490     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001500         PERFORM 2200-START-NEW-PAGE THRU 2200-EXIT
+001510     END-IF.
+001520     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT.
+001530     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001540 2000-EXIT.
+001550     EXIT.
+001560
+001570 2100-READ-MASTER.
+001580     READ PERSON-MASTER-FILE NEXT RECORD
+001590         AT END
+001600             MOVE 'Y' TO WS-EOF-SWITCH
+001610     END-READ.
+001620 2100-EXIT.
+001630     EXIT.
+001640
+001650******************************************************************
+001660*    2200-START-NEW-PAGE
+001670*    WRITES THE PAGE FOOTER FOR THE PAGE JUST FINISHED (IF ANY)
+001680*    THEN THE HEADING LINES FOR THE NEW PAGE.
+001690******************************************************************
+001700 2200-START-NEW-PAGE.
+001710     IF WS-PAGE-COUNT > 0
+001720         PERFORM 2250-WRITE-PAGE-FOOTER THRU 2250-EXIT
+001730     END-IF.
+001740     ADD 1 TO WS-PAGE-COUNT.
+001750     MOVE WS-CURRENT-DATE TO RH2-DATE.
+001760     MOVE WS-PAGE-COUNT TO RH2-PAGE.
+001770     WRITE REPORT-RECORD FROM RPT-HEADING-1.
+001780     WRITE REPORT-RECORD FROM RPT-HEADING-2.
+001790     WRITE REPORT-RECORD FROM RPT-HEADING-3.
+001800     MOVE ZERO TO WS-LINE-COUNT.
+001810 2200-EXIT.
+001820     EXIT.
+001830
+001840 2250-WRITE-PAGE-FOOTER.
+001850     SET GC-IDX TO 1.
+001860     PERFORM 2260-WRITE-ONE-FOOTER-LINE THRU 2260-EXIT
+001870         UNTIL GC-IDX > GC-TABLE-MAX.
+001880 2250-EXIT.
+001890     EXIT.
+001900
+001910 2260-WRITE-ONE-FOOTER-LINE.
+001920     MOVE GC-TITLE(GC-IDX) TO RF-TITLE.
+001930     MOVE WS-TITLE-COUNT(GC-IDX) TO RF-COUNT.
+001940     WRITE REPORT-RECORD FROM RPT-FOOTER-LINE.
+001950     SET GC-IDX UP BY 1.
+001960 2260-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000*    2300-WRITE-DETAIL
+002010*    BUILDS AND WRITES ONE DETAIL LINE AND UPDATES THE RUNNING
+002020*    PER-TITLE COUNT.
+002030******************************************************************
+002040 2300-WRITE-DETAIL.
+002050     MOVE PM-NAME1 TO RD-NAME1.
+002060     PERFORM 2350-LOOKUP-GENDER-TITLE THRU 2350-EXIT.
+002070     MOVE 'HELLO ' TO RD-GREETING.
+002080     MOVE GC-TITLE(GC-IDX) TO RD-GREETING(7:9).
+002090     ADD 1 TO WS-TITLE-COUNT(GC-IDX).
+002100     WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+002110     ADD 1 TO WS-LINE-COUNT.
+002120 2300-EXIT.
+002130     EXIT.
+002140
+002150******************************************************************
+002160*    2350-LOOKUP-GENDER-TITLE
+002170*    SEARCHES THE GENDER-CODES TABLE FOR PM-GENDER.  A CODE THAT
+002180*    IS NO LONGER ON THE TABLE FALLS TO THE "UNKNOWN" ENTRY RATHER
+002190*    THAN ABENDING - PERSON-MASTER MAY PREDATE A TABLE CHANGE.
+002200******************************************************************
+002210 2350-LOOKUP-GENDER-TITLE.
+002220     SET GC-IDX TO 1.
+002230     SEARCH GC-ENTRY
+002240         AT END
+002250             SET GC-IDX TO GC-TABLE-MAX
+002260         WHEN GC-CODE(GC-IDX) = PM-GENDER
+002270             CONTINUE
+002280     END-SEARCH.
+002290 2350-EXIT.
+002300     EXIT.
+002310******************************************************************
+002320*    9000-TERMINATE
+002330*    WRITES THE GRAND-TOTAL LINES AND CLOSES THE FILES.
+002340******************************************************************
+002350 9000-TERMINATE.
+002360     PERFORM 2250-WRITE-PAGE-FOOTER THRU 2250-EXIT.
+002370     MOVE ZERO TO WS-GRAND-TOTAL.
+002380     SET GC-IDX TO 1.
+002390     PERFORM 2400-WRITE-TOTAL-LINE THRU 2400-EXIT
+002400         UNTIL GC-IDX > GC-TABLE-MAX.
+002410     MOVE WS-GRAND-TOTAL TO RGT-GRAND-TOTAL.
+002420     WRITE REPORT-RECORD FROM RPT-GRAND-TOTAL-LINE.
+002430     CLOSE PERSON-MASTER-FILE.
+002440     CLOSE REPORT-FILE.
+002450 9000-EXIT.
+002460     EXIT.
+002470
+002480******************************************************************
+002490*    2400-WRITE-TOTAL-LINE
+002500*    WRITES ONE TOTAL LINE PER ENTRY ON THE GENDER-CODES TABLE AND
+002510*    ADDS ITS COUNT INTO THE RUNNING GRAND TOTAL.
+002520******************************************************************
+002530 2400-WRITE-TOTAL-LINE.
+002540     MOVE GC-TITLE(GC-IDX) TO RT-TITLE.
+002550     MOVE WS-TITLE-COUNT(GC-IDX) TO RT-COUNT.
+002560     ADD WS-TITLE-COUNT(GC-IDX) TO WS-GRAND-TOTAL.
+002570     WRITE REPORT-RECORD FROM RPT-TOTAL-LINE.
+002580     SET GC-IDX UP BY 1.
+002590 2400-EXIT.
+002600     EXIT.
+002610
+002620 END PROGRAM GENRPT01.

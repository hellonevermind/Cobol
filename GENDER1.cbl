@@ -0,0 +1,329 @@
+000010******************************************************************
+000020*    PROGRAM-ID : GENDER1
+000030*    AUTHOR      : ASHOK DHENDHE / D.MATHESON
+000040*    INSTALLATION: FRONT OFFICE SYSTEMS
+000050*    DATE-WRITTEN: (ORIGINAL, UNDATED)
+000060*    DATE-COMPILED:
+000070*    PURPOSE     : GREETS A PERSON BY NAME, USING GENDER TO PICK
+000080*                  A TITLE, AND POSTS EACH ACCEPTED ENTRY TO
+000090*                  PERSON-MASTER SO THE FRONT DESK KEEPS A
+000100*                  ROSTER OF EVERYONE GREETED.
+000110*    TECTONICS   : COBOL
+000120*----------------------------------------------------------------
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT DESCRIPTION
+000150*    (ORIGINAL)  AD  TRAINING EXERCISE - ACCEPT/DISPLAY ONLY.
+000160*    2024-01-15  DM  VALIDATE GENDER, RE-PROMPT ON BAD INPUT.
+000170*    2024-02-11  DM  PERSIST EACH ENTRY TO PERSON-MASTER, MOVED
+000180*                    TO NUMBERED-PARAGRAPH STRUCTURE.
+000190*    2024-06-12  DM  ADDED BATCH TRANSACTION MODE FOR THE
+000200*                    OVERNIGHT NEW-HIRE LOAD.
+000205*    2024-05-30  DM  REPLACED HARDCODED MR./MISS. LOGIC WITH THE
+000206*                    GENDCODE COPYBOOK TABLE.
+000207*    2024-07-19  DM  ADDED CHECKPOINT/RESTART TO THE BATCH LOAD -
+000208*                    A RESTARTED RUN SKIPS TRANSACTIONS ALREADY
+000209*                    POSTED INSTEAD OF REPROCESSING THE WHOLE FILE.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000240 PROGRAM-ID. GENDER1.
+000250 AUTHOR. D. MATHESON.
+000260 INSTALLATION. FRONT OFFICE SYSTEMS.
+000270 DATE-WRITTEN. 2024-02-11.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT DIVISION.
+000300*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000310 CONFIGURATION SECTION.
+000320*-----------------------
+000330 SOURCE-COMPUTER. GENERIC.
+000340 OBJECT-COMPUTER. GENERIC.
+000350 INPUT-OUTPUT SECTION.
+000360*-----------------------
+000370 FILE-CONTROL.
+000380     SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONM"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS PM-NAME1
+000420         FILE STATUS IS WS-PM-STATUS.
+000430
+000440     SELECT GENDER-TRANS-FILE ASSIGN TO "GENTRANS"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-TRANS-STATUS.
+000465
+000466     SELECT CHECKPOINT-FILE ASSIGN TO "GENCKPT"
+000467         ORGANIZATION IS SEQUENTIAL
+000468         FILE STATUS IS WS-CKPT-STATUS.
+000470
+000480 DATA DIVISION.
+000490*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000500 FILE SECTION.
+000510*-----------------------
+000520 FD  PERSON-MASTER-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY PERSONM IN "copybooks".
+000550
+000560 FD  GENDER-TRANS-FILE
+000570     LABEL RECORDS ARE STANDARD
+000580     RECORD CONTAINS 16 CHARACTERS.
+000590 COPY TRANREC IN "copybooks".
+000600
+000601 FD  CHECKPOINT-FILE
+000602     LABEL RECORDS ARE STANDARD.
+000603 COPY CKPTREC IN "copybooks".
+000604
+000610*-----------------------
+000620 WORKING-STORAGE SECTION.
+000630*-----------------------
+000635 COPY GENDCODE IN "copybooks".
+
+000640 77  NAME1                       PIC A(15)  VALUE SPACES.
+000650 77  GENDER                      PIC X(01)  VALUE SPACES.
+000660
+000670 77  WS-VALID-GENDER-SWITCH      PIC X(01)  VALUE 'N'.
+000680     88  GENDER-IS-VALID                    VALUE 'Y'.
+000690
+000700 77  WS-PM-STATUS                PIC X(02)  VALUE SPACES.
+000710 77  WS-CURRENT-DATE             PIC 9(08)  VALUE ZERO.
+000720
+000730 77  WS-PARM                     PIC X(20)  VALUE SPACES.
+000740 77  WS-RUN-MODE                 PIC X(05)  VALUE SPACES.
+000750     88  BATCH-MODE                         VALUE 'BATCH'.
+000760
+000770 77  WS-TRANS-STATUS             PIC X(02)  VALUE SPACES.
+000780 77  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+000790     88  END-OF-TRANS                       VALUE 'Y'.
+000800
+000801 77  WS-CKPT-STATUS              PIC X(02)  VALUE SPACES.
+000802 77  WS-TRANS-RECORD-NUM         PIC 9(08) COMP VALUE ZERO.
+000803 77  WS-RESTART-RECORD-NUM       PIC 9(08) COMP VALUE ZERO.
+000804 77  WS-CKPT-INTERVAL            PIC 9(03) COMP VALUE 200.
+000806 77  WS-CKPT-QUOTIENT            PIC 9(08) COMP VALUE ZERO.
+000807 77  WS-CKPT-REMAINDER           PIC 9(03) COMP VALUE ZERO.
+000805
+000810 PROCEDURE DIVISION.
+000820*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000830******************************************************************
+000840*    0000-MAINLINE
+000850******************************************************************
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     IF BATCH-MODE
+000890         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+000900     ELSE
+000910         PERFORM 2000-INTERACTIVE-PROCESS THRU 2000-EXIT
+000920     END-IF.
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940     STOP RUN.
+000950
+000960******************************************************************
+000970*    1000-INITIALIZE
+000980*    DETERMINES INTERACTIVE VS. BATCH RUN MODE FROM THE
+000990*    COMMAND-LINE PARAMETER AND OPENS PERSON-MASTER, CREATING
+001000*    IT ON THE FIRST RUN.
+001010******************************************************************
+001020 1000-INITIALIZE.
+001030     ACCEPT WS-PARM FROM COMMAND-LINE.
+001040     MOVE SPACES TO WS-RUN-MODE.
+001050     IF WS-PARM(1:5) = 'BATCH'
+001060         MOVE 'BATCH' TO WS-RUN-MODE
+001070     END-IF.
+001080     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001090     OPEN I-O PERSON-MASTER-FILE.
+001100     IF WS-PM-STATUS = '35'
+001110         OPEN OUTPUT PERSON-MASTER-FILE
+001120         CLOSE PERSON-MASTER-FILE
+001130         OPEN I-O PERSON-MASTER-FILE
+001140     END-IF.
+001150 1000-EXIT.
+001160     EXIT.
+001170
+001180******************************************************************
+001190*    2000-INTERACTIVE-PROCESS
+001200*    ACCEPTS NAME1/GENDER FROM THE TERMINAL, VALIDATES GENDER,
+001210*    GREETS THE PERSON AND ADDS THE ENTRY TO PERSON-MASTER.
+001220******************************************************************
+001230 2000-INTERACTIVE-PROCESS.
+001240     DISPLAY 'ENTER YOUR NAME'.
+001250     ACCEPT NAME1.
+001260     MOVE 'N' TO WS-VALID-GENDER-SWITCH.
+001270     PERFORM 2100-ACCEPT-GENDER THRU 2100-EXIT
+001280         UNTIL GENDER-IS-VALID.
+001290     PERFORM 2300-GREET-AND-POST THRU 2300-EXIT.
+001300 2000-EXIT.
+001310     EXIT.
+001320
+001330 2100-ACCEPT-GENDER.
+001340     DISPLAY 'ENTER YOUR GENDER (M/F/X/U)'.
+001350     ACCEPT GENDER.
+001352     PERFORM 2150-VALIDATE-GENDER THRU 2150-EXIT.
+001390     IF NOT GENDER-IS-VALID
+001395         DISPLAY 'INVALID GENDER CODE - PLEASE RE-ENTER'
+001400     END-IF.
+001410 2100-EXIT.
+001420     EXIT.
+
+001422******************************************************************
+001424*    2150-VALIDATE-GENDER
+001426*    SEARCHES THE GENDER-CODES TABLE (COPYBOOK GENDCODE) FOR THE
+001428*    ENTERED CODE.  ONLY A CODE ON THE TABLE IS ACCEPTED - NO
+001429*    MORE FALLING INTO "MISS" BY DEFAULT ON A BAD KEYSTROKE.
+001430******************************************************************
+001432 2150-VALIDATE-GENDER.
+001434     MOVE 'N' TO WS-VALID-GENDER-SWITCH.
+001436     SET GC-IDX TO 1.
+001438     SEARCH GC-ENTRY
+001440         AT END
+001442             MOVE 'N' TO WS-VALID-GENDER-SWITCH
+001444         WHEN GC-CODE(GC-IDX) = GENDER
+001446             MOVE 'Y' TO WS-VALID-GENDER-SWITCH
+001448     END-SEARCH.
+001450 2150-EXIT.
+001452     EXIT.
+001430
+001440******************************************************************
+001450*    2200-WRITE-MASTER
+001460*    ADDS THE ENTRY TO PERSON-MASTER.  A DUPLICATE NAME (ALREADY
+001470*    ON FILE) IS REPORTED AND SKIPPED RATHER THAN ABENDING.
+001480******************************************************************
+001490 2200-WRITE-MASTER.
+001500     MOVE SPACES TO PERSON-MASTER-RECORD.
+001510     MOVE NAME1 TO PM-NAME1.
+001520     MOVE GENDER TO PM-GENDER.
+001530     MOVE WS-CURRENT-DATE TO PM-DATE-ENTERED.
+001540     WRITE PERSON-MASTER-RECORD
+001550         INVALID KEY
+001560             DISPLAY 'DUPLICATE NAME - RECORD NOT ADDED: ' NAME1
+001570     END-WRITE.
+001580 2200-EXIT.
+001590     EXIT.
+001600
+001610******************************************************************
+001620*    2300-GREET-AND-POST
+001630*    DISPLAYS THE GREETING FOR THE CURRENT NAME1/GENDER AND
+001640*    POSTS IT TO PERSON-MASTER.  SHARED BY THE INTERACTIVE AND
+001650*    BATCH PATHS.
+001660******************************************************************
+001670 2300-GREET-AND-POST.
+001680     DISPLAY 'HELLO ' GC-TITLE(GC-IDX) NAME1.
+001730     PERFORM 2200-WRITE-MASTER THRU 2200-EXIT.
+001740 2300-EXIT.
+001750     EXIT.
+001760
+001770******************************************************************
+001780*    3000-BATCH-PROCESS
+001790*    DRIVES THE OVERNIGHT NEW-HIRE LOAD OFF GENDER-TRANS-FILE
+001800*    INSTEAD OF PROMPTING A HUMAN FOR EACH PAIR.  RESTARTS PAST
+001801*    ANY TRANSACTIONS A PRIOR CHECKPOINT SHOWS ALREADY POSTED.
+001810******************************************************************
+001820 3000-BATCH-PROCESS.
+001830     MOVE 'N' TO WS-EOF-SWITCH.
+001831     MOVE ZERO TO WS-TRANS-RECORD-NUM.
+001832     PERFORM 3050-READ-CHECKPOINT THRU 3050-EXIT.
+001840     OPEN INPUT GENDER-TRANS-FILE.
+001850     PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT.
+001860     PERFORM 3200-PROCESS-TRANSACTION THRU 3200-EXIT
+001870         UNTIL END-OF-TRANS.
+001880     CLOSE GENDER-TRANS-FILE.
+001885     PERFORM 3060-RESET-CHECKPOINT THRU 3060-EXIT.
+001890 3000-EXIT.
+001900     EXIT.
+001910
+001920 3100-READ-TRANSACTION.
+001930     READ GENDER-TRANS-FILE
+001940         AT END
+001950             MOVE 'Y' TO WS-EOF-SWITCH
+001960     END-READ.
+001965     IF NOT END-OF-TRANS
+001966         ADD 1 TO WS-TRANS-RECORD-NUM
+001967     END-IF.
+001970 3100-EXIT.
+001980     EXIT.
+001990
+002000 3200-PROCESS-TRANSACTION.
+002005     IF WS-TRANS-RECORD-NUM > WS-RESTART-RECORD-NUM
+002010         MOVE GT-NAME1 TO NAME1
+002020         MOVE GT-GENDER TO GENDER
+002025         PERFORM 2150-VALIDATE-GENDER THRU 2150-EXIT
+002030         IF GENDER-IS-VALID
+002040             PERFORM 2300-GREET-AND-POST THRU 2300-EXIT
+002050         ELSE
+002060             DISPLAY 'REJECTED - INVALID GENDER CODE: ' GT-NAME1
+002065         END-IF
+002066         PERFORM 3150-CHECKPOINT-IF-DUE THRU 3150-EXIT
+002067     END-IF.
+002080     PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT.
+002090 3200-EXIT.
+002100     EXIT.
+002101
+002102******************************************************************
+002103*    3050-READ-CHECKPOINT
+002104*    READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY, SO A
+002105*    RESTARTED LOAD SKIPS TRANSACTIONS ALREADY POSTED.  A MISSING
+002106*    CHECKPOINT FILE (FIRST RUN, OR A PRIOR RUN THAT COMPLETED
+002107*    CLEANLY) MEANS START FROM RECORD ONE.
+002108******************************************************************
+002109 3050-READ-CHECKPOINT.
+002110     MOVE ZERO TO WS-RESTART-RECORD-NUM.
+002111     OPEN INPUT CHECKPOINT-FILE.
+002112     IF WS-CKPT-STATUS = '00'
+002113         READ CHECKPOINT-FILE
+002114             AT END
+002115                 CONTINUE
+002116         END-READ
+002117         MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-RECORD-NUM
+002118         CLOSE CHECKPOINT-FILE
+002119     END-IF.
+002120     IF WS-RESTART-RECORD-NUM > 0
+002121         DISPLAY 'RESTART DETECTED - SKIPPING TRANSACTIONS UP TO '
+002122             WS-RESTART-RECORD-NUM
+002123     END-IF.
+002124 3050-EXIT.
+002125     EXIT.
+002126
+002127******************************************************************
+002128*    3150-CHECKPOINT-IF-DUE
+002129*    WRITES A CHECKPOINT EVERY WS-CKPT-INTERVAL TRANSACTIONS SO A
+002130*    RUN THAT ABENDS PARTWAY THROUGH LOSES AT MOST ONE INTERVAL'S
+002131*    WORTH OF PROGRESS ON RESTART.
+002132******************************************************************
+002133 3150-CHECKPOINT-IF-DUE.
+002134     DIVIDE WS-TRANS-RECORD-NUM BY WS-CKPT-INTERVAL
+002135         GIVING WS-CKPT-QUOTIENT
+002136         REMAINDER WS-CKPT-REMAINDER.
+002137     IF WS-CKPT-REMAINDER = 0
+002138         PERFORM 3160-WRITE-CHECKPOINT THRU 3160-EXIT
+002139     END-IF.
+002139 3150-EXIT.
+002140     EXIT.
+002141
+002142 3160-WRITE-CHECKPOINT.
+002143     MOVE WS-TRANS-RECORD-NUM TO CKPT-LAST-RECORD-NUM.
+002144     OPEN OUTPUT CHECKPOINT-FILE.
+002145     WRITE CHECKPOINT-RECORD.
+002146     CLOSE CHECKPOINT-FILE.
+002147 3160-EXIT.
+002148     EXIT.
+002149
+002150******************************************************************
+002151*    3060-RESET-CHECKPOINT
+002152*    A BATCH RUN THAT REACHES END-OF-FILE HAS POSTED EVERY
+002153*    TRANSACTION, SO THE CHECKPOINT IS RESET TO ZERO - THE NEXT
+002154*    RUN IS A FRESH LOAD, NOT A RESTART.
+002155******************************************************************
+002156 3060-RESET-CHECKPOINT.
+002157     MOVE ZERO TO CKPT-LAST-RECORD-NUM.
+002158     OPEN OUTPUT CHECKPOINT-FILE.
+002159     WRITE CHECKPOINT-RECORD.
+002160     CLOSE CHECKPOINT-FILE.
+002161 3060-EXIT.
+002162     EXIT.
+002110
+002120******************************************************************
+002130*    9000-TERMINATE
+002140******************************************************************
+002150 9000-TERMINATE.
+002160     CLOSE PERSON-MASTER-FILE.
+002170 9000-EXIT.
+002180     EXIT.
+002190
+002200 END PROGRAM GENDER1.
